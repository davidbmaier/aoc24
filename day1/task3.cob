@@ -0,0 +1,309 @@
+       identification division.
+       program-id. task2.
+
+       environment division.
+           input-output section.
+           file-control.
+           select task-input assign to dynamic task-input-name
+           organization is line sequential.
+
+           select task-exceptions assign to "task3-exceptions"
+           organization is line sequential.
+
+           select audit-log assign to "batch-audit-log"
+           organization is line sequential
+           file status is audit-status.
+
+           select totals-extract assign to "day1-totals-extract"
+           organization is line sequential
+           file status is extract-status.
+
+       data division.
+           file section.
+           fd task-input.
+           01 input-line-file pic X(13).
+
+           fd task-exceptions.
+           01 exception-line pic X(36).
+
+           fd audit-log.
+           01 audit-log-line pic X(69).
+
+           fd totals-extract.
+           01 totals-extract-line pic X(32).
+
+           working-storage section.
+           01 input-line pic X(13).
+           01 eof pic A(1). *> indicator for end of file
+           01 i pic 9(5). *> iterator for read loop
+           01 task-input-name pic X(20) value spaces.
+           01 records-read pic 9(7) value 0.
+
+           01 value-1 pic 9(5).
+           01 value-2 pic 9(5).
+           01 diff pic 9(5).
+           01 lookup-index pic 9(6).
+           01 occurrence-counter pic 9(4).
+           01 product pic 9(10).
+           01 total-distance pic 9(10) value 0.
+           01 similarity-score pic 9(10) value 0.
+
+      *    both totals come from the same one-pass load, instead of
+      *    task1.cob and task2.cob each reading "input" separately
+           01 table-capacity pic 9(7) value 1000.
+           01 sentinel-value pic 9(5) value 99999.
+           01 pad-index pic 9(7).
+           01 value-1-table occurs 1000 times pic 9(5).
+           01 value-2-table occurs 1000 times pic 9(5).
+           01 loaded-count pic 9(7) value 0.
+
+      *    occurrence counts for every possible location id, so the
+      *    similarity score is a single pass instead of a rescan of
+      *    value-2-table for every entry in value-1-table
+           01 value-2-frequency occurs 100000 times pic 9(4).
+
+      *    raw unstring targets and reason capture for field validation
+           01 raw-value-1 pic X(10).
+           01 raw-value-2 pic X(10).
+           01 exception-reason pic X(20).
+           01 exception-record.
+               05 exc-input-line pic X(13).
+               05 filler pic X(3) value spaces.
+               05 exc-reason pic X(20).
+
+      *    standing audit trail, shared across the day1/day2 batch so
+      *    every run of every program can be traced back after the
+      *    fact instead of relying on the console
+           01 audit-status pic X(2).
+           01 current-datetime pic X(21).
+           01 audit-record.
+               05 aud-program-tag pic X(10).
+               05 filler pic X(2) value spaces.
+               05 aud-run-timestamp pic X(14).
+               05 filler pic X(2) value spaces.
+               05 aud-input-dataset pic X(20).
+               05 filler pic X(2) value spaces.
+               05 aud-record-count pic 9(7).
+               05 filler pic X(2) value spaces.
+               05 aud-final-total pic 9(10).
+
+      *    structured extract of the final totals for the downstream
+      *    spreadsheet/dashboard feed, so they don't have to be
+      *    retyped by hand off the console every day
+           01 extract-status pic X(2).
+           01 extract-record.
+               05 ext-run-date pic X(8).
+               05 filler pic X(2) value spaces.
+               05 ext-job-name pic X(10).
+               05 filler pic X(2) value spaces.
+               05 ext-result-value pic 9(10).
+
+       procedure division.
+           move 0 to total-distance
+           move 0 to similarity-score
+
+      *    input dataset name defaults to "input" unless overridden
+           accept task-input-name from environment "DAY1_TASK3_INPUT"
+           if task-input-name = spaces
+               move "input" to task-input-name
+           end-if
+
+           move 1 to lookup-index
+           perform 100000 times
+               move 0 to value-2-frequency(lookup-index)
+               add 1 to lookup-index
+           end-perform
+
+           move 1 to i *> first table index
+
+           open input task-input
+           open output task-exceptions
+           perform until eof='E'
+               read task-input into input-line
+                   at end
+                       move 'E' to eof
+                   not at end
+                       add 1 to records-read
+                       perform process-record
+               end-read
+           end-perform
+           close task-input
+           close task-exceptions
+
+      *    pad unused entries so they sort to the bottom, never scored
+           if loaded-count < table-capacity
+               add 1 to loaded-count giving pad-index
+               perform varying pad-index from pad-index by 1
+                       until pad-index > table-capacity
+                   move sentinel-value to value-1-table(pad-index)
+                   move sentinel-value to value-2-table(pad-index)
+               end-perform
+           end-if
+
+      *    build the frequency table from value-2-table before the
+      *    sort below reorders it - a frequency count doesn't care
+      *    what order the entries came in
+           move 1 to i
+           perform until i > loaded-count
+               move value-2-table(i) to value-2
+               add 1 to value-2 giving lookup-index
+               add 1 to value-2-frequency(lookup-index)
+               add 1 to i
+           end-perform
+
+      *    the similarity score is likewise order-independent, so it
+      *    is safe to compute it here, before the tables get sorted
+      *    for the distance calculation below
+           move 1 to i
+           perform until i > loaded-count
+               move value-1-table(i) to value-1
+               add 1 to value-1 giving lookup-index
+               move value-2-frequency(lookup-index)
+                   to occurrence-counter
+
+               multiply value-1 by occurrence-counter giving product
+               add product to similarity-score
+
+               add 1 to i
+           end-perform
+
+      *    sort the tables
+           sort value-1-table ascending
+           sort value-2-table ascending
+
+      *    iterate through the sorted tables and total the differences
+           move 1 to i
+           perform until i > loaded-count
+               move value-1-table(i) to value-1
+               move value-2-table(i) to value-2
+               subtract value-1 from value-2 giving diff
+
+               move function abs(diff) to diff
+               add diff to total-distance
+
+               add 1 to i
+           end-perform
+
+           perform write-audit-record
+           perform write-totals-extract
+
+           display "total distance:   " total-distance
+           display "similarity score: " similarity-score
+
+           goback.
+
+           process-record.
+               move spaces to raw-value-1
+               move spaces to raw-value-2
+               unstring input-line delimited by all space into
+                   raw-value-1 raw-value-2
+
+               move spaces to exception-reason
+               if raw-value-1 = spaces or raw-value-2 = spaces
+                   move "BLANK FIELD" to exception-reason
+               else
+                   if raw-value-1(6:5) not = spaces
+                           or raw-value-2(6:5) not = spaces
+                       move "VALUE TOO WIDE" to exception-reason
+                   else
+                       if function test-numval(raw-value-1) not = 0
+                               or function test-numval(raw-value-2)
+                                   not = 0
+                           move "NON-NUMERIC FIELD" to exception-reason
+                       else
+                           if function numval(raw-value-1) < 0
+                                   or function numval(raw-value-2) < 0
+                               move "NEGATIVE VALUE"
+                                   to exception-reason
+                           end-if
+                       end-if
+                   end-if
+               end-if
+
+               if exception-reason not = spaces
+                   perform write-input-exception
+               else
+                   if loaded-count >= table-capacity
+                       display "TASK ABEND: input record count "
+                           "exceeds table capacity of "
+                           table-capacity
+                       move 16 to return-code
+                       stop run
+                   end-if
+                   move function numval(raw-value-1) to value-1
+                   move function numval(raw-value-2) to value-2
+                   move value-1 to value-1-table(i)
+                   move value-2 to value-2-table(i)
+                   add 1 to i *> increase iteration counter
+                   add 1 to loaded-count
+               end-if
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-input-exception - record why an input line was
+      *    rejected instead of being loaded into the tables
+      *----------------------------------------------------------------
+           write-input-exception.
+               move input-line to exc-input-line
+               move exception-reason to exc-reason
+               write exception-line from exception-record
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-audit-record - append this run's date/time, input
+      *    dataset, record count and both final totals to the
+      *    standing log, one record per total
+      *----------------------------------------------------------------
+           write-audit-record.
+               move function current-date to current-datetime
+               move current-datetime(1:14) to aud-run-timestamp
+               move task-input-name to aud-input-dataset
+               move records-read to aud-record-count
+
+               move "DAY1TASK3D" to aud-program-tag
+               move total-distance to aud-final-total
+               open extend audit-log
+               if audit-status = "35"
+                   open output audit-log
+               end-if
+               write audit-log-line from audit-record
+               close audit-log
+
+               move "DAY1TASK3S" to aud-program-tag
+               move similarity-score to aud-final-total
+               open extend audit-log
+               if audit-status = "35"
+                   open output audit-log
+               end-if
+               write audit-log-line from audit-record
+               close audit-log
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-totals-extract - append a structured record of this
+      *    run's date, job name and final total for downstream
+      *    pickup, one record per total
+      *----------------------------------------------------------------
+           write-totals-extract.
+               move function current-date to current-datetime
+               move current-datetime(1:8) to ext-run-date
+
+               move "DAY1TASK3D" to ext-job-name
+               move total-distance to ext-result-value
+               open extend totals-extract
+               if extract-status = "35"
+                   open output totals-extract
+               end-if
+               write totals-extract-line from extract-record
+               close totals-extract
+
+               move "DAY1TASK3S" to ext-job-name
+               move similarity-score to ext-result-value
+               open extend totals-extract
+               if extract-status = "35"
+                   open output totals-extract
+               end-if
+               write totals-extract-line from extract-record
+               close totals-extract
+           exit.
+
