@@ -4,65 +4,223 @@
        environment division.
            input-output section.
            file-control.
-           select task-input assign to "input"
+           select task-input assign to dynamic task-input-name
            organization is line sequential.
 
+           select task-exceptions assign to "task2-exceptions"
+           organization is line sequential
+           file status is task-exceptions-status.
+
+           select control-totals assign to "batch-control-totals"
+           organization is line sequential
+           file status is control-totals-status.
+
+           select checkpoint-data assign to "task2-checkpoint"
+           organization is line sequential
+           file status is checkpoint-data-status.
+
+           select checkpoint-ctl assign to "task2-checkpoint-ctl"
+           organization is line sequential
+           file status is checkpoint-ctl-status.
+
+           select audit-log assign to "batch-audit-log"
+           organization is line sequential
+           file status is audit-status.
+
+           select totals-extract assign to "day1-totals-extract"
+           organization is line sequential
+           file status is extract-status.
+
        data division.
            file section.
            fd task-input.
            01 input-line-file pic X(13).
 
+           fd task-exceptions.
+           01 exception-line pic X(36).
+
+           fd control-totals.
+           01 control-total-line pic X(22).
+
+           fd checkpoint-data.
+           01 checkpoint-data-line pic X(11).
+
+           fd checkpoint-ctl.
+           01 checkpoint-ctl-line pic X(29).
+
+           fd audit-log.
+           01 audit-log-line pic X(69).
+
+           fd totals-extract.
+           01 totals-extract-line pic X(32).
+
            working-storage section.
            01 input-line pic X(13).
            01 eof pic A(1). *> indicator for end of file
-           01 eot pic A(1). *> indicator for end of table
            01 i pic 9(5). *> iterator for read loop
+           01 task-input-name pic X(20) value spaces.
 
            01 value-1 pic 9(5).
            01 value-2 pic 9(5).
+           01 lookup-index pic 9(6).
            01 occurrence-counter pic 9(4).
            01 product pic 9(10).
            01 total pic 9(10).
 
       *    input has 1000 entries
+           01 table-capacity pic 9(7) value 1000.
            01 value-1-table occurs 1000 times pic 9(5).
-           01 value-2-table occurs 1000 times indexed search-index
-               pic 9(5).
+           01 value-2-table occurs 1000 times pic 9(5).
+           01 loaded-count pic 9(5) value 0.
+
+      *    occurrence counts for every possible location id, so the
+      *    similarity score is a single pass instead of a rescan of
+      *    value-2-table for every entry in value-1-table
+           01 value-2-frequency occurs 100000 times pic 9(4).
+
+      *    raw unstring targets and reason capture for field validation
+           01 raw-value-1 pic X(10).
+           01 raw-value-2 pic X(10).
+           01 exception-reason pic X(20).
+           01 exception-record.
+               05 exc-input-line pic X(13).
+               05 filler pic X(3) value spaces.
+               05 exc-reason pic X(20).
+           01 task-exceptions-status pic X(2).
+
+      *    consolidated control total, shared across the day1/day2
+      *    batch run so a single driver step can report on all of them
+           01 control-totals-status pic X(2).
+           01 control-total-record.
+               05 ctl-program-tag pic X(10).
+               05 filler pic X(2) value spaces.
+               05 ctl-total pic 9(10).
+
+      *    checkpoint/restart support for the load loop - the data
+      *    file is a full snapshot of the tables as of the last
+      *    checkpoint, the ctl file is the count of source records
+      *    read to get there, so a restarted run can skip what it
+      *    already loaded
+           01 checkpoint-data-status pic X(2).
+           01 checkpoint-ctl-status pic X(2).
+           01 checkpoint-eof pic A(1).
+           01 checkpoint-interval pic 9(5) value 100.
+           01 records-read pic 9(7) value 0.
+           01 restart-skip-count pic 9(7) value 0.
+           01 checkpoint-write-index pic 9(7).
+           01 checkpoint-data-record.
+               05 ckpt-value-1 pic 9(5).
+               05 filler pic X(1) value spaces.
+               05 ckpt-value-2 pic 9(5).
+
+      *    dataset tag on the ctl file so a checkpoint left behind by
+      *    one day's file can never be mistaken for a fresh run of a
+      *    different day's file
+           01 checkpoint-ctl-record.
+               05 ckpt-ctl-dataset pic X(20).
+               05 filler pic X(2) value spaces.
+               05 ckpt-ctl-records-read pic 9(7).
+
+      *    standing audit trail, shared across the day1/day2 batch so
+      *    every run of every program can be traced back after the
+      *    fact instead of relying on the console
+           01 audit-status pic X(2).
+           01 current-datetime pic X(21).
+           01 audit-record.
+               05 aud-program-tag pic X(10).
+               05 filler pic X(2) value spaces.
+               05 aud-run-timestamp pic X(14).
+               05 filler pic X(2) value spaces.
+               05 aud-input-dataset pic X(20).
+               05 filler pic X(2) value spaces.
+               05 aud-record-count pic 9(7).
+               05 filler pic X(2) value spaces.
+               05 aud-final-total pic 9(10).
+
+      *    structured extract of the final total for the downstream
+      *    spreadsheet/dashboard feed, so it doesn't have to be
+      *    retyped by hand off the console every day
+           01 extract-status pic X(2).
+           01 extract-record.
+               05 ext-run-date pic X(8).
+               05 filler pic X(2) value spaces.
+               05 ext-job-name pic X(10).
+               05 filler pic X(2) value spaces.
+               05 ext-result-value pic 9(10).
 
        procedure division.
+           move 0 to total
+
+      *    input dataset name defaults to "input" unless overridden
+           accept task-input-name from environment "DAY1_TASK2_INPUT"
+           if task-input-name = spaces
+               move "input" to task-input-name
+           end-if
+
+           move 1 to lookup-index
+           perform 100000 times
+               move 0 to value-2-frequency(lookup-index)
+               add 1 to lookup-index
+           end-perform
+
            move 1 to i *> first table index
 
+      *    pick up where a prior abended run left off, if anything
+      *    was checkpointed
+           perform restore-checkpoint
+
            open input task-input
+
+      *    a restart preserves whatever exceptions were already
+      *    recorded before the interruption, since the source records
+      *    they came from are skipped rather than reprocessed; a
+      *    fresh run starts the exceptions file clean
+           if restart-skip-count > 0
+               open extend task-exceptions
+               if task-exceptions-status = "35"
+                   open output task-exceptions
+               end-if
+           else
+               open output task-exceptions
+           end-if
            perform until eof='E'
                read task-input into input-line
                    at end
                        move 'E' to eof
                    not at end
-                       perform process-record
+                       add 1 to records-read
+                       if records-read > restart-skip-count
+                           perform process-record
+                           if function mod(records-read
+                                   checkpoint-interval) = 0
+                               perform write-checkpoint
+                           end-if
+                       end-if
                end-read
            end-perform
            close task-input
+           close task-exceptions
 
-      *    iterate through first table and find occurrences
+      *    the whole feed made it in this run, so there is nothing
+      *    left to restart from
+           perform clear-checkpoint
+
+      *    build the frequency table from value-2-table in one pass
            move 1 to i
-           perform 1000 times *> 1000 entries in the input
-               move value-1-table(i) to value-1
+           perform until i > loaded-count
+               move value-2-table(i) to value-2
+               add 1 to value-2 giving lookup-index
+               add 1 to value-2-frequency(lookup-index)
+               add 1 to i
+           end-perform
 
-               set search-index to 1
-               move 0 to occurrence-counter
-               move 'N' to eot *> reset end of table indicator
-
-      *        search repeatedly and increment the counter for matches
-               perform until eot='E'
-                   search value-2-table varying search-index
-                       at end
-                           move 'E' to eot
-                       when value-2-table(search-index) = value-1
-                           add 1 to occurrence-counter
-      *                    need to manually increase index
-                           add 1 to search-index
-                   end-search
-               end-perform
+      *    iterate through the first table and look up occurrences
+           move 1 to i
+           perform until i > loaded-count
+               move value-1-table(i) to value-1
+               add 1 to value-1 giving lookup-index
+               move value-2-frequency(lookup-index)
+                   to occurrence-counter
 
       d        display "found " occurrence-counter " occurrences for "
       d            value-1
@@ -74,19 +232,194 @@
                add 1 to i
            end-perform
 
+           move "DAY1TASK2" to ctl-program-tag
+           move total to ctl-total
+           open extend control-totals
+           if control-totals-status = "35"
+               open output control-totals
+           end-if
+           write control-total-line from control-total-record
+           close control-totals
+
+           perform write-audit-record
+           perform write-totals-extract
+
            display "total sum: " total
 
            goback.
 
            process-record.
+               move spaces to raw-value-1
+               move spaces to raw-value-2
                unstring input-line delimited by all space into
-                   value-1 value-2
-      d        display "read line: " value-1 " " value-2
+                   raw-value-1 raw-value-2
+      d        display "read line: " raw-value-1 " " raw-value-2
+
+               move spaces to exception-reason
+               if raw-value-1 = spaces or raw-value-2 = spaces
+                   move "BLANK FIELD" to exception-reason
+               else
+                   if raw-value-1(6:5) not = spaces
+                           or raw-value-2(6:5) not = spaces
+                       move "VALUE TOO WIDE" to exception-reason
+                   else
+                       if function test-numval(raw-value-1) not = 0
+                               or function test-numval(raw-value-2)
+                                   not = 0
+                           move "NON-NUMERIC FIELD" to exception-reason
+                       else
+                           if function numval(raw-value-1) < 0
+                                   or function numval(raw-value-2) < 0
+                               move "NEGATIVE VALUE"
+                                   to exception-reason
+                           end-if
+                       end-if
+                   end-if
+               end-if
+
+               if exception-reason not = spaces
+                   perform write-input-exception
+               else
+                   if loaded-count >= table-capacity
+                       display "TASK ABEND: input record count "
+                           "exceeds table capacity of " table-capacity
+                       perform clear-checkpoint
+                       move 16 to return-code
+                       stop run
+                   end-if
+                   move function numval(raw-value-1) to value-1
+                   move function numval(raw-value-2) to value-2
+                   move value-1 to value-1-table(i)
+                   move value-2 to value-2-table(i)
+                   add 1 to i *> increase iteration counter
+                   add 1 to loaded-count
+               end-if
+           exit.
 
-               move value-1 to value-1-table(i)
-               move value-2 to value-2-table(i)
+      *----------------------------------------------------------------
+      *    write-input-exception - record why an input line was
+      *    rejected instead of being loaded into the tables
+      *----------------------------------------------------------------
+           write-input-exception.
+               move input-line to exc-input-line
+               move exception-reason to exc-reason
+               write exception-line from exception-record
+           exit.
+
+      *----------------------------------------------------------------
+      *    restore-checkpoint - reload the tables from the last
+      *    checkpoint and figure out how many source records to skip
+      *----------------------------------------------------------------
+           restore-checkpoint.
+               move 0 to restart-skip-count
+               move 'N' to checkpoint-eof
+               open input checkpoint-ctl
+               if checkpoint-ctl-status = "00"
+                   read checkpoint-ctl into checkpoint-ctl-record
+                       at end move 'E' to checkpoint-eof
+                   end-read
+                   if checkpoint-eof not = 'E'
+                       if ckpt-ctl-dataset = task-input-name
+                           move ckpt-ctl-records-read
+                               to restart-skip-count
+                       else
+                           display "CHECKPOINT IGNORED: checkpoint "
+                               "dataset '" ckpt-ctl-dataset
+                               "' does not match run dataset '"
+                               task-input-name "'"
+                       end-if
+                   end-if
+                   close checkpoint-ctl
+               end-if
+
+               if restart-skip-count > 0
+                   move 'N' to checkpoint-eof
+                   open input checkpoint-data
+                   perform until checkpoint-eof = 'E'
+                       read checkpoint-data into checkpoint-data-record
+                           at end
+                               move 'E' to checkpoint-eof
+                           not at end
+                               move ckpt-value-1 to value-1-table(i)
+                               move ckpt-value-2 to value-2-table(i)
+                               add 1 to i
+                               add 1 to loaded-count
+                       end-read
+                   end-perform
+                   close checkpoint-data
+               end-if
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-checkpoint - snapshot the tables loaded so far and
+      *    the source record count that produced them
+      *----------------------------------------------------------------
+           write-checkpoint.
+               open output checkpoint-ctl
+               move task-input-name to ckpt-ctl-dataset
+               move records-read to ckpt-ctl-records-read
+               write checkpoint-ctl-line from checkpoint-ctl-record
+               close checkpoint-ctl
+
+               open output checkpoint-data
+               move 1 to checkpoint-write-index
+               perform until checkpoint-write-index > loaded-count
+                   move value-1-table(checkpoint-write-index)
+                       to ckpt-value-1
+                   move value-2-table(checkpoint-write-index)
+                       to ckpt-value-2
+                   write checkpoint-data-line
+                       from checkpoint-data-record
+                   add 1 to checkpoint-write-index
+               end-perform
+               close checkpoint-data
+           exit.
+
+      *----------------------------------------------------------------
+      *    clear-checkpoint - a clean run has nothing left to restart
+      *    from, so empty out both checkpoint files
+      *----------------------------------------------------------------
+           clear-checkpoint.
+               open output checkpoint-ctl
+               close checkpoint-ctl
+               open output checkpoint-data
+               close checkpoint-data
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-audit-record - append this run's date/time, input
+      *    dataset, record count and final total to the standing log
+      *----------------------------------------------------------------
+           write-audit-record.
+               move function current-date to current-datetime
+               move "DAY1TASK2" to aud-program-tag
+               move current-datetime(1:14) to aud-run-timestamp
+               move task-input-name to aud-input-dataset
+               move records-read to aud-record-count
+               move total to aud-final-total
+               open extend audit-log
+               if audit-status = "35"
+                   open output audit-log
+               end-if
+               write audit-log-line from audit-record
+               close audit-log
+           exit.
 
-               add 1 to i *> increase iteration counter
+      *----------------------------------------------------------------
+      *    write-totals-extract - append a structured record of this
+      *    run's date, job name and final total for downstream pickup
+      *----------------------------------------------------------------
+           write-totals-extract.
+               move function current-date to current-datetime
+               move current-datetime(1:8) to ext-run-date
+               move "DAY1TASK2" to ext-job-name
+               move total to ext-result-value
+               open extend totals-extract
+               if extract-status = "35"
+                   open output totals-extract
+               end-if
+               write totals-extract-line from extract-record
+               close totals-extract
            exit.
 
 
