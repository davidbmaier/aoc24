@@ -0,0 +1,85 @@
+       identification division.
+       program-id. summary.
+
+       environment division.
+           input-output section.
+           file-control.
+           select control-totals assign to "batch-control-totals"
+           organization is line sequential.
+
+           select summary-report assign to "batch-summary-report"
+           organization is line sequential.
+
+       data division.
+           file section.
+           fd control-totals.
+           01 control-total-line pic X(30).
+
+           fd summary-report.
+           01 summary-line pic X(50).
+
+           working-storage section.
+           01 eof pic A(1). *> eof indicator for file read
+           01 control-total-record.
+               05 ctl-program-tag pic X(10).
+               05 filler pic X(2).
+               05 ctl-total pic 9(10).
+
+           01 total-distance pic 9(10) value 0.
+           01 similarity-score pic 9(10) value 0.
+           01 total-safe pic 9(10) value 0.
+
+      *    consolidated summary report record
+           01 summary-record.
+               05 sum-label pic X(30).
+               05 sum-value pic 9(10).
+
+       procedure division.
+           open input control-totals
+           perform until eof = 'E'
+               read control-totals into control-total-record
+                   at end
+                       move 'E' to eof
+                   not at end
+                       perform process-control-total
+               end-read
+           end-perform
+           close control-totals
+
+           open output summary-report
+
+           move "TOTAL DISTANCE" to sum-label
+           move total-distance to sum-value
+           write summary-line from summary-record
+
+           move "SIMILARITY SCORE" to sum-label
+           move similarity-score to sum-value
+           write summary-line from summary-record
+
+           move "TOTAL SAFE" to sum-label
+           move total-safe to sum-value
+           write summary-line from summary-record
+
+           close summary-report
+
+           display "===== batch control total summary ====="
+           display "total distance:   " total-distance
+           display "similarity score: " similarity-score
+           display "total safe:       " total-safe
+
+           goback.
+
+           process-control-total.
+               if ctl-program-tag = "DAY1TASK1"
+                   move ctl-total to total-distance
+               else
+                   if ctl-program-tag = "DAY1TASK2"
+                       move ctl-total to similarity-score
+                   else
+                       if ctl-program-tag = "DAY2TASK1"
+                           move ctl-total to total-safe
+                       end-if
+                   end-if
+               end-if
+           exit.
+
