@@ -4,22 +4,73 @@
        environment division.
            input-output section.
            file-control.
-           select task-input assign to "input"
+           select task-input assign to dynamic task-input-name
            organization is line sequential.
 
+           select safety-exceptions assign to "day2-safety-exceptions"
+           organization is line sequential.
+
+           select field-exceptions assign to "day2-field-exceptions"
+           organization is line sequential.
+
+           select control-totals assign to "batch-control-totals"
+           organization is line sequential
+           file status is control-totals-status.
+
+           select audit-log assign to "batch-audit-log"
+           organization is line sequential
+           file status is audit-status.
+
+           select level-breakdown assign to "day2-level-breakdown"
+           organization is line sequential.
+
+           select reconciliation-log
+               assign to "day2-reconciliation-log"
+           organization is line sequential
+           file status is reconciliation-status.
+
        data division.
            file section.
            fd task-input.
            01 input-line-file pic X(100).
 
+           fd safety-exceptions.
+           01 safety-exception-line pic X(127).
+
+           fd field-exceptions.
+           01 field-exception-line pic X(122).
+
+           fd control-totals.
+           01 control-total-line pic X(22).
+
+           fd audit-log.
+           01 audit-log-line pic X(69).
+
+           fd level-breakdown.
+           01 level-breakdown-line pic X(21).
+
+           fd reconciliation-log.
+           01 reconciliation-log-line pic X(39).
+
            working-storage section.
            01 input-line pic X(100).
            01 eof pic A(1). *> eof indicator for file read
+           01 task-input-name pic X(20) value spaces.
            01 unstring-fields.
                05 table-index pic 9(3).
                05 line-index pic 9(3).
                05 start-index pic 9(3).
            01 report-table occurs 10 times pic 9(2).
+           01 raw-report-table occurs 10 times pic X(2).
+           01 raw-level pic X(2).
+           01 num-levels pic 9(3).
+           01 report-overflow pic A(1).
+           01 field-invalid pic A(1).
+           01 field-exception-reason pic X(20).
+           01 field-exception-record.
+               05 exc-field-reason pic X(20).
+               05 filler pic X(2) value spaces.
+               05 exc-field-line pic X(100).
            01 report-fields.
                05 direction pic A(1).
                05 value-1 pic 9(2).
@@ -29,19 +80,124 @@
                05 report-index pic 9(3).
            01 total pic 9(5).
 
+      *    level-by-level breakdown of every report, signed diff and
+      *    direction preserved instead of being lost to the abs()
+      *    used for the step-range check
+           01 report-num pic 9(5) value 0.
+           01 abs-diff pic 9(2).
+           01 step-direction pic A(1).
+           01 in-range pic A(1).
+           01 breakdown-record.
+               05 brk-report-num pic 9(5).
+               05 filler pic X(2) value spaces.
+               05 brk-step pic 9(3).
+               05 filler pic X(2) value spaces.
+               05 brk-diff pic S9(2)
+                   sign is trailing separate character.
+               05 filler pic X(2) value spaces.
+               05 brk-direction pic A(1).
+               05 filler pic X(2) value spaces.
+               05 brk-in-range pic A(1).
+
+      *    failure reason capture for the safety exception report
+           01 fail-index pic 9(3).
+           01 fail-reason pic X(20).
+           01 safety-exception-record.
+               05 exc-report-index pic 9(3).
+               05 filler pic X(2) value spaces.
+               05 exc-fail-reason pic X(20).
+               05 filler pic X(2) value spaces.
+               05 exc-report-line pic X(100).
+
+      *    consolidated control total, shared across the day1/day2
+      *    batch run so a single driver step can report on all of them
+           01 control-totals-status pic X(2).
+           01 control-total-record.
+               05 ctl-program-tag pic X(10).
+               05 filler pic X(2) value spaces.
+               05 ctl-total pic 9(10).
+
+      *    reconciliation of the computed safe count against the
+      *    expected count off the upstream transmittal sheet, if one
+      *    was supplied for this run
+           01 expected-safe-raw pic X(7) value spaces.
+           01 expected-safe-count pic 9(5).
+           01 reconciliation-status pic X(2).
+           01 reconciliation-record.
+               05 recon-run-timestamp pic X(14).
+               05 filler pic X(2) value spaces.
+               05 recon-expected pic 9(5).
+               05 filler pic X(2) value spaces.
+               05 recon-computed pic 9(5).
+               05 filler pic X(2) value spaces.
+               05 recon-variance pic S9(5)
+                   sign is trailing separate character.
+               05 filler pic X(2) value spaces.
+               05 recon-break pic A(1).
+
+      *    standing audit trail, shared across the day1/day2 batch so
+      *    every run of every program can be traced back after the
+      *    fact instead of relying on the console
+           01 audit-status pic X(2).
+           01 current-datetime pic X(21).
+           01 records-read pic 9(7) value 0.
+           01 audit-record.
+               05 aud-program-tag pic X(10).
+               05 filler pic X(2) value spaces.
+               05 aud-run-timestamp pic X(14).
+               05 filler pic X(2) value spaces.
+               05 aud-input-dataset pic X(20).
+               05 filler pic X(2) value spaces.
+               05 aud-record-count pic 9(7).
+               05 filler pic X(2) value spaces.
+               05 aud-final-total pic 9(10).
+
        procedure division.
            move 0 to total
 
+      *    input dataset name defaults to "input" unless overridden
+           accept task-input-name from environment "DAY2_TASK1_INPUT"
+           if task-input-name = spaces
+               move "input" to task-input-name
+           end-if
+
+      *    upstream transmittal count for today's expected safe total,
+      *    if one was supplied
+           accept expected-safe-raw
+               from environment "DAY2_TASK1_EXPECTED_SAFE"
+
+           open output safety-exceptions
+           open output field-exceptions
+           open output level-breakdown
            open input task-input
            perform until eof='E'
                read task-input into input-line
                    at end
                        move 'E' to eof
                    not at end
+                       add 1 to records-read
                        perform process-record
                end-read
            end-perform
            close task-input
+           close safety-exceptions
+           close field-exceptions
+           close level-breakdown
+
+           move "DAY2TASK1" to ctl-program-tag
+           move total to ctl-total
+           open extend control-totals
+           if control-totals-status = "35"
+               open output control-totals
+           end-if
+           write control-total-line from control-total-record
+           close control-totals
+
+           perform write-audit-record
+
+           if expected-safe-raw not = spaces
+               perform reconcile-control-total
+           end-if
 
            display "total safe: " total
 
@@ -52,54 +208,251 @@
                move 1 to table-index
                move 1 to start-index
                move "Y" to safe
+               move 0 to fail-index
+               move spaces to fail-reason
+               move "N" to report-overflow
 
                perform varying line-index from 1 by 1
                        until line-index > function length(input-line)
 
       d            display line-index ": " input-line(line-index:1)
                    if input-line(line-index:1) = " "
-                       move input-line(start-index:2)
-                           to report-table(table-index)
+      *                a captured field of all spaces means we have run
+      *                past the real levels into the line's trailing pad
+                       if input-line(start-index:2) = spaces
+                           exit perform
+                       end-if
+                       if table-index <= 10
+                           move input-line(start-index:2)
+                               to raw-report-table(table-index)
+                       else
+                           move "Y" to report-overflow
+                       end-if
                        add 1 to table-index
                        add 1 to line-index giving start-index
                    end-if
                end-perform
 
-      *        report is in the table, now process its contents
-               perform varying report-index from 1 by 1
-                       until report-table(report-index + 1) = 0
-                   move report-table(report-index) to value-1
-                   move report-table(report-index + 1) to value-2
-      d            display value-1 ", " value-2
+      *        table-index is one past the last real level captured
+               subtract 1 from table-index giving num-levels
 
-                   subtract value-1 from value-2 giving diff
-      d            display diff
-                   if report-index = 1 *> determine starting direction
+               move "N" to field-invalid
+               move spaces to field-exception-reason
+               if report-overflow = "Y"
+                   move "Y" to field-invalid
+                   move "TOO MANY LEVELS" to field-exception-reason
+               else
+      *            validate every level before it is trusted as a number
+                   perform varying report-index from 1 by 1
+                           until report-index > num-levels
+                       move raw-report-table(report-index) to raw-level
+                       if raw-level = spaces
+                           if field-invalid = "N"
+                               move "BLANK FIELD"
+                                   to field-exception-reason
+                               move "Y" to field-invalid
+                           end-if
+                       else
+                           if raw-level(1:1) = space
+      *                        a leading space means this "field" is
+      *                        really the tail of a double space
+      *                        between two real levels, not a level of
+      *                        its own
+                               if field-invalid = "N"
+                                   move "MALFORMED FIELD"
+                                       to field-exception-reason
+                                   move "Y" to field-invalid
+                               end-if
+                           else
+                               if function test-numval(raw-level)
+                                       not = 0
+                                   if field-invalid = "N"
+                                       move "NON-NUMERIC FIELD"
+                                           to field-exception-reason
+                                       move "Y" to field-invalid
+                                   end-if
+                               else
+                                   if function numval(raw-level) < 0
+                                       if field-invalid = "N"
+                                           move "NEGATIVE VALUE"
+                                               to field-exception-reason
+                                           move "Y" to field-invalid
+                                       end-if
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if field-invalid = "Y"
+                   perform write-field-exception
+               else
+      *            levels are all valid, convert them into the report table
+                   perform varying report-index from 1 by 1
+                           until report-index > num-levels
+                       move raw-report-table(report-index) to raw-level
+                       move function numval(raw-level)
+                           to report-table(report-index)
+                   end-perform
+                   add 1 to report-num
+
+      *            report is in the table, now process its contents -
+      *            bounded by num-levels itself rather than a written
+      *            sentinel, since a full 10-level report leaves no
+      *            spare slot at report-table(11) to write one into
+                   perform varying report-index from 1 by 1
+                           until report-index >= num-levels
+                       move report-table(report-index) to value-1
+                       move report-table(report-index + 1) to value-2
+      d                display value-1 ", " value-2
+
+                       subtract value-1 from value-2 giving diff
+      d                display diff
                        if diff < 0
-      d                    display "descending"
-                           move "D" to direction
+                           move "D" to step-direction
                        else
-      d                    display "ascending"
-                           move "A" to direction
+                           move "A" to step-direction
                        end-if
-                   else
-                       if (diff < 0 and direction = "A")
-                               or (diff > 0 and direction = "D")
-      d                    display "direction change"
+                       if report-index = 1 *> determine starting direction
+                           if diff < 0
+      d                        display "descending"
+                               move "D" to direction
+                           else
+      d                        display "ascending"
+                               move "A" to direction
+                           end-if
+                       else
+                           if (diff < 0 and direction = "A")
+                                   or (diff > 0 and direction = "D")
+      d                        display "direction change"
+                               if safe = "Y"
+                                   move report-index to fail-index
+                                   move "DIRECTION REVERSAL"
+                                       to fail-reason
+                               end-if
+                               move "N" to safe
+                           end-if
+                       end-if
+
+                       move function abs(diff) to abs-diff
+                       if abs-diff < 1 or abs-diff > 3
+      d                    display "wrong change: " abs-diff
+                           move "N" to in-range
+                           if safe = "Y"
+                               move report-index to fail-index
+                               move "STEP OUT OF RANGE" to fail-reason
+                           end-if
                            move "N" to safe
+                       else
+                           move "Y" to in-range
                        end-if
+
+                       perform write-level-breakdown
+                   end-perform
+
+                   display function trim(input-line) ": " safe
+                   if safe = "Y"
+                       add 1 to total
+                   else
+                       perform write-safety-exception
                    end-if
+               end-if
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-safety-exception - record why an unsafe report failed
+      *----------------------------------------------------------------
+           write-safety-exception.
+               move fail-index to exc-report-index
+               move fail-reason to exc-fail-reason
+               move input-line to exc-report-line
+               write safety-exception-line
+                   from safety-exception-record
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-field-exception - record why an input line was
+      *    rejected instead of being scored for safety
+      *----------------------------------------------------------------
+           write-field-exception.
+               move field-exception-reason to exc-field-reason
+               move input-line to exc-field-line
+               write field-exception-line
+                   from field-exception-record
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-level-breakdown - record the signed diff, direction
+      *    and range result for one step of one report, every report
+      *----------------------------------------------------------------
+           write-level-breakdown.
+               move report-num to brk-report-num
+               move report-index to brk-step
+               move diff to brk-diff
+               move step-direction to brk-direction
+               move in-range to brk-in-range
+               write level-breakdown-line from breakdown-record
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-audit-record - append this run's date/time, input
+      *    dataset, record count and final total to the standing log
+      *----------------------------------------------------------------
+           write-audit-record.
+               move function current-date to current-datetime
+               move "DAY2TASK1" to aud-program-tag
+               move current-datetime(1:14) to aud-run-timestamp
+               move task-input-name to aud-input-dataset
+               move records-read to aud-record-count
+               move total to aud-final-total
+               open extend audit-log
+               if audit-status = "35"
+                   open output audit-log
+               end-if
+               write audit-log-line from audit-record
+               close audit-log
+           exit.
 
-                   move function abs(diff) to diff
-                   if diff < 1 or diff > 3
-      d                display "wrong change: " diff
-                       move "N" to safe
+      *----------------------------------------------------------------
+      *    reconcile-control-total - compare the computed safe count
+      *    against the upstream transmittal's expected count and flag
+      *    a break if they don't match, instead of leaving it to
+      *    whoever remembers to eyeball the console
+      *----------------------------------------------------------------
+           reconcile-control-total.
+               move function current-date to current-datetime
+               if function test-numval(expected-safe-raw) not = 0
+                   display "RECONCILIATION SKIPPED: expected safe "
+                       "count '" expected-safe-raw "' is not numeric"
+               else
+                   move function numval(expected-safe-raw)
+                       to expected-safe-count
+                   move current-datetime(1:14) to recon-run-timestamp
+                   move expected-safe-count to recon-expected
+                   move total to recon-computed
+                   subtract expected-safe-count from total
+                       giving recon-variance
+                   if recon-variance = 0
+                       move "N" to recon-break
+                       display "RECONCILIATION OK: expected "
+                           expected-safe-count " matches computed "
+                           total
+                   else
+                       move "Y" to recon-break
+                       move 16 to return-code
+                       display "RECONCILIATION BREAK: expected "
+                           expected-safe-count " but computed "
+                           total
                    end-if
-               end-perform
 
-               display function trim(input-line) ": " safe
-               if safe = "Y"
-                   add 1 to total
+                   open extend reconciliation-log
+                   if reconciliation-status = "35"
+                       open output reconciliation-log
+                   end-if
+                   write reconciliation-log-line
+                       from reconciliation-record
+                   close reconciliation-log
                end-if
            exit.
 
