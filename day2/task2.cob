@@ -0,0 +1,291 @@
+       identification division.
+       program-id. task1.
+
+       environment division.
+           input-output section.
+           file-control.
+           select task-input assign to "input"
+           organization is line sequential.
+
+           select field-exceptions
+               assign to "day2-task2-field-exceptions"
+           organization is line sequential.
+
+           select audit-log assign to "batch-audit-log"
+           organization is line sequential
+           file status is audit-status.
+
+       data division.
+           file section.
+           fd task-input.
+           01 input-line-file pic X(100).
+
+           fd field-exceptions.
+           01 field-exception-line pic X(122).
+
+           fd audit-log.
+           01 audit-log-line pic X(69).
+
+           working-storage section.
+           01 input-line pic X(100).
+           01 eof pic A(1). *> eof indicator for file read
+           01 task-input-name pic X(20) value "input".
+           01 records-read pic 9(7) value 0.
+           01 unstring-fields.
+               05 table-index pic 9(3).
+               05 line-index pic 9(3).
+               05 start-index pic 9(3).
+           01 report-table occurs 10 times pic 9(2).
+           01 check-table occurs 10 times pic 9(2).
+           01 num-levels pic 9(3).
+           01 check-count pic 9(3).
+           01 skip-index pic 9(3).
+           01 report-fields.
+               05 direction pic A(1).
+               05 value-1 pic 9(2).
+               05 value-2 pic 9(2).
+               05 diff pic S9(2).
+               05 safe pic A(1).
+               05 report-index pic 9(3).
+           01 total pic 9(5).
+
+      *    raw captured levels and overflow/validation flags, ported
+      *    from day2/task1.cob so a report with more than 10 real
+      *    levels or a malformed level can't corrupt report-table
+           01 raw-report-table occurs 10 times pic X(2).
+           01 raw-level pic X(2).
+           01 report-overflow pic A(1).
+           01 field-invalid pic A(1).
+           01 field-exception-reason pic X(20).
+           01 field-exception-record.
+               05 exc-field-reason pic X(20).
+               05 filler pic X(2) value spaces.
+               05 exc-field-line pic X(100).
+
+      *    standing audit trail, shared across the day1/day2 batch so
+      *    every run of every program can be traced back after the
+      *    fact instead of relying on the console
+           01 audit-status pic X(2).
+           01 current-datetime pic X(21).
+           01 audit-record.
+               05 aud-program-tag pic X(10).
+               05 filler pic X(2) value spaces.
+               05 aud-run-timestamp pic X(14).
+               05 filler pic X(2) value spaces.
+               05 aud-input-dataset pic X(20).
+               05 filler pic X(2) value spaces.
+               05 aud-record-count pic 9(7).
+               05 filler pic X(2) value spaces.
+               05 aud-final-total pic 9(10).
+
+       procedure division.
+           move 0 to total
+
+           open input task-input
+           open output field-exceptions
+           perform until eof='E'
+               read task-input into input-line
+                   at end
+                       move 'E' to eof
+                   not at end
+                       add 1 to records-read
+                       perform process-record
+               end-read
+           end-perform
+           close task-input
+           close field-exceptions
+
+           perform write-audit-record
+
+           display "total safe with dampener: " total
+
+           goback.
+
+           process-record.
+      d        display input-line
+               move 1 to table-index
+               move 1 to start-index
+               move "N" to report-overflow
+
+               perform varying line-index from 1 by 1
+                       until line-index > function length(input-line)
+
+      d            display line-index ": " input-line(line-index:1)
+                   if input-line(line-index:1) = " "
+      *                a captured field of all spaces means we have run
+      *                past the real levels into the line's trailing pad
+                       if input-line(start-index:2) = spaces
+                           exit perform
+                       end-if
+                       if table-index <= 10
+                           move input-line(start-index:2)
+                               to raw-report-table(table-index)
+                       else
+                           move "Y" to report-overflow
+                       end-if
+                       add 1 to table-index
+                       add 1 to line-index giving start-index
+                   end-if
+               end-perform
+
+      *        table-index is one past the last real level captured
+               subtract 1 from table-index giving num-levels
+
+               move "N" to field-invalid
+               move spaces to field-exception-reason
+               if report-overflow = "Y"
+                   move "Y" to field-invalid
+                   move "TOO MANY LEVELS" to field-exception-reason
+               else
+      *            validate every level before it is trusted as a number
+                   perform varying report-index from 1 by 1
+                           until report-index > num-levels
+                       move raw-report-table(report-index) to raw-level
+                       if raw-level = spaces
+                           if field-invalid = "N"
+                               move "BLANK FIELD"
+                                   to field-exception-reason
+                               move "Y" to field-invalid
+                           end-if
+                       else
+                           if raw-level(1:1) = space
+      *                        a leading space means this "field" is
+      *                        really the tail of a double space
+      *                        between two real levels, not a level of
+      *                        its own
+                               if field-invalid = "N"
+                                   move "MALFORMED FIELD"
+                                       to field-exception-reason
+                                   move "Y" to field-invalid
+                               end-if
+                           else
+                               if function test-numval(raw-level)
+                                       not = 0
+                                   if field-invalid = "N"
+                                       move "NON-NUMERIC FIELD"
+                                           to field-exception-reason
+                                       move "Y" to field-invalid
+                                   end-if
+                               else
+                                   if function numval(raw-level) < 0
+                                       if field-invalid = "N"
+                                           move "NEGATIVE VALUE"
+                                               to field-exception-reason
+                                           move "Y" to field-invalid
+                                       end-if
+                                   end-if
+                               end-if
+                           end-if
+                       end-if
+                   end-perform
+               end-if
+
+               if field-invalid = "Y"
+                   perform write-field-exception
+               else
+      *            levels are all valid, convert them into the report
+      *            table for the try-then-remove loop below
+                   perform varying report-index from 1 by 1
+                           until report-index > num-levels
+                       move raw-report-table(report-index) to raw-level
+                       move function numval(raw-level)
+                           to report-table(report-index)
+                   end-perform
+
+      *            try the report as-is, then with each single level
+      *            removed, until one arrangement comes back safe
+                   move "N" to safe
+                   move 0 to skip-index
+                   perform until safe = "Y" or skip-index > num-levels
+                       perform build-check-table
+                       perform evaluate-check-table
+                       add 1 to skip-index
+                   end-perform
+
+                   display function trim(input-line) ": " safe
+                   if safe = "Y"
+                       add 1 to total
+                   end-if
+               end-if
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-field-exception - record why an input line was
+      *    rejected instead of being scored for safety
+      *----------------------------------------------------------------
+           write-field-exception.
+               move field-exception-reason to exc-field-reason
+               move input-line to exc-field-line
+               write field-exception-line
+                   from field-exception-record
+           exit.
+
+      *----------------------------------------------------------------
+      *    build-check-table - copy report-table, dropping skip-index
+      *    (skip-index = 0 means no level is dropped)
+      *----------------------------------------------------------------
+           build-check-table.
+               move 0 to check-count
+               perform varying report-index from 1 by 1
+                       until report-index > num-levels
+                   if report-index not = skip-index
+                       add 1 to check-count
+                       move report-table(report-index)
+                           to check-table(check-count)
+                   end-if
+               end-perform
+           exit.
+
+      *----------------------------------------------------------------
+      *    evaluate-check-table - the day2 task1 safety rules, applied
+      *    to whichever arrangement build-check-table produced
+      *----------------------------------------------------------------
+           evaluate-check-table.
+               move "Y" to safe
+
+               if check-count > 1
+                   perform varying report-index from 1 by 1
+                           until report-index > check-count - 1
+                       move check-table(report-index) to value-1
+                       move check-table(report-index + 1) to value-2
+                       subtract value-1 from value-2 giving diff
+
+                       if report-index = 1
+                           if diff < 0
+                               move "D" to direction
+                           else
+                               move "A" to direction
+                           end-if
+                       else
+                           if (diff < 0 and direction = "A")
+                                   or (diff > 0 and direction = "D")
+                               move "N" to safe
+                           end-if
+                       end-if
+
+                       move function abs(diff) to diff
+                       if diff < 1 or diff > 3
+                           move "N" to safe
+                       end-if
+                   end-perform
+               end-if
+           exit.
+
+      *----------------------------------------------------------------
+      *    write-audit-record - append this run's date/time, input
+      *    dataset, record count and final total to the standing log
+      *----------------------------------------------------------------
+           write-audit-record.
+               move function current-date to current-datetime
+               move "DAY2TASK2" to aud-program-tag
+               move current-datetime(1:14) to aud-run-timestamp
+               move task-input-name to aud-input-dataset
+               move records-read to aud-record-count
+               move total to aud-final-total
+               open extend audit-log
+               if audit-status = "35"
+                   open output audit-log
+               end-if
+               write audit-log-line from audit-record
+               close audit-log
+           exit.
